@@ -17,20 +17,62 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY ID-USUARIO
+               ALTERNATE RECORD KEY IS EMAIL-USUARIO
                FILE STATUS IS WS-FS.
 
+               SELECT DOMINIOS ASSIGN TO
+               'C:\ArqCobol\DOMINIOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DOM.
+
+               SELECT CONTROLE ASSIGN TO
+               'C:\ArqCobol\CTRLID.DAT'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CTRL-CHAVE
+               FILE STATUS IS WS-FS-CTRL.
+
+               SELECT LOGUSU ASSIGN TO
+               'C:\ArqCobol\LOGUSU.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT TRANSACOES ASSIGN TO
+               'C:\ArqCobol\TRANUSU.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAN.
+
        DATA DIVISION.
        FILE SECTION.
        FD USUARIO.
            COPY CADSPRINT.
 
+       FD DOMINIOS.
+           COPY CADDOM.
+
+       FD CONTROLE.
+           COPY CADCTRL.
+
+       FD LOGUSU.
+           COPY CADLOG.
+
+       FD TRANSACOES.
+           COPY CADTRAN.
+
        WORKING-STORAGE SECTION.
        01 WS-USUARIOS               PIC X(300) VALUE SPACES.
        01 FILLER REDEFINES WS-USUARIOS.
-           03 WS-ID-USUARIO         PIC 9(02).
+           03 WS-ID-USUARIO         PIC 9(06).
            03 WS-NM-USUARIO         PIC X(100).
            03 WS-EMAIL-USUARIO      PIC X(100).
            03 WS-TEL-USUARIO        PIC 9(12).
+           03 WS-TEL-QUEBRA REDEFINES WS-TEL-USUARIO.
+               04 WS-DDD            PIC 9(02).
+               04 WS-PREFIXO        PIC 9(05).
+               04 WS-SUFIXO         PIC 9(05).
            03 WS-PASSWORD-USUARIO   PIC X(8).
        77 WS-FS                     PIC 99.
            88 FS-OK                 VALUE 0.
@@ -38,16 +80,257 @@
            88 EOF-OK                VALUE 'S' FALSE 'N'.
        77 WS-EXIT                   PIC X.
            88 EXIT-OK               VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRMA               PIC X(01).
+           88 CONFIRMA-SIM          VALUE 'S' 's'.
+           88 CONFIRMA-NAO          VALUE 'N' 'n'.
+       77 WS-OPCAO                  PIC X(01).
+           88 OPCAO-NOVO            VALUE '1'.
+           88 OPCAO-ATUALIZA        VALUE '2'.
+           88 OPCAO-INATIVAR        VALUE '3'.
+           88 OPCAO-CONSULTA        VALUE '4'.
+           88 OPCAO-LOTE            VALUE '5'.
+           88 OPCAO-SAIR            VALUE 'F' 'f'.
+       77 WS-MODO                   PIC X(01).
+           88 MODO-NOVO             VALUE '1'.
+           88 MODO-ATUALIZA         VALUE '2'.
 
        COPY "CADSPRINT2".
+       COPY "CADDOM2".
+       COPY "CADCTRL2".
+       COPY "CADLOG2".
+       COPY "CADTRAN2".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY '*** CADASTRO DE USUARIOS ***'
+           PERFORM P050-CARREGA-DOMINIOS
+           PERFORM P055-INICIALIZA-CONTROLE
+           PERFORM P057-INICIALIZA-LOG
            SET EXIT-OK              TO FALSE
-           PERFORM P100-CADASTRA    THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P090-MENU        THRU P300-FIM UNTIL EXIT-OK
            PERFORM P900-FIM
 
+           .
+       P090-MENU.
+
+           DISPLAY ' '
+           DISPLAY '1 - NOVO CADASTRO'
+           DISPLAY '2 - ATUALIZAR CADASTRO EXISTENTE'
+           DISPLAY '3 - INATIVAR ASSINANTE CANCELADO'
+           DISPLAY '4 - CONSULTAR ASSINANTE'
+           DISPLAY '5 - PROCESSAR CADASTROS EM LOTE'
+           DISPLAY 'F - FINALIZAR'
+           DISPLAY 'Informe a opcao desejada: '
+           ACCEPT WS-OPCAO
+
+           IF OPCAO-SAIR
+               SET EXIT-OK TO TRUE
+               GO TO P300-FIM
+           END-IF
+
+           IF OPCAO-NOVO OR OPCAO-ATUALIZA
+               MOVE WS-OPCAO TO WS-MODO
+               GO TO P100-CADASTRA
+           END-IF
+
+           IF OPCAO-INATIVAR
+               GO TO P095-INATIVAR-USUARIO
+           END-IF
+
+           IF OPCAO-CONSULTA
+               GO TO P097-CONSULTA-USUARIO
+           END-IF
+
+           IF OPCAO-LOTE
+               GO TO P600-PROCESSA-LOTE
+           END-IF
+
+           DISPLAY 'OPCAO INVALIDA!'
+           GO TO P090-MENU.
+
+       P097-CONSULTA-USUARIO.
+
+           DISPLAY 'Informe o numero de identificacao a consultar: '
+           ACCEPT WS-ID-USUARIO
+           MOVE WS-ID-USUARIO TO ID-USUARIO
+
+           SET FS-OK TO TRUE
+           OPEN INPUT USUARIO
+
+           IF WS-FS EQUAL 35
+               DISPLAY 'ARQUIVO DE USUARIOS AINDA NAO POSSUI CADASTROS'
+               GO TO P300-FIM
+           END-IF
+
+           READ USUARIO
+               INVALID KEY
+                   DISPLAY 'ASSINANTE NAO ENCONTRADO!'
+               NOT INVALID KEY
+                   DISPLAY '***************************************'
+                   DISPLAY '* DADOS DO ASSINANTE                   *'
+                   DISPLAY '***************************************'
+                   DISPLAY 'NOME  USUARIO : ' NM-USUARIO
+                   DISPLAY 'EMAIL USUARIO : ' EMAIL-USUARIO
+                   DISPLAY 'TELEFONE      : ' TEL-USUARIO
+                   IF USUARIO-INATIVO
+                       DISPLAY 'STATUS        : INATIVO'
+                   ELSE
+                       DISPLAY 'STATUS        : ATIVO'
+                   END-IF
+           END-READ
+
+           CLOSE USUARIO
+           GO TO P300-FIM.
+
+       P095-INATIVAR-USUARIO.
+
+           DISPLAY 'Informe o numero de identificacao a inativar: '
+           ACCEPT WS-ID-USUARIO
+           MOVE WS-ID-USUARIO TO ID-USUARIO
+
+           SET FS-OK TO TRUE
+           OPEN I-O USUARIO
+
+           IF WS-FS EQUAL 35
+               DISPLAY 'ARQUIVO DE USUARIOS AINDA NAO POSSUI CADASTROS'
+               GO TO P300-FIM
+           END-IF
+
+           READ USUARIO
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO ENCONTRADO!'
+                   MOVE 'INATIVACAO - USUARIO NAO ENCONTRADO'
+                                            TO WS-LOG-RESULTADO
+                   PERFORM P800-GRAVA-LOG
+               NOT INVALID KEY
+                   IF USUARIO-INATIVO
+                       DISPLAY 'USUARIO JA ESTA INATIVO!'
+                       MOVE 'INATIVACAO - USUARIO JA ESTAVA INATIVO'
+                                            TO WS-LOG-RESULTADO
+                       PERFORM P800-GRAVA-LOG
+                   ELSE
+                       SET USUARIO-INATIVO TO TRUE
+                       REWRITE REG-USUARIOS
+                           INVALID KEY
+                               DISPLAY 'ERRO AO INATIVAR O USUARIO'
+                               MOVE 'INATIVACAO - ERRO AO REGRAVAR'
+                                            TO WS-LOG-RESULTADO
+                               PERFORM P800-GRAVA-LOG
+                           NOT INVALID KEY
+                               DISPLAY 'Usuario inativado com sucesso!'
+                               MOVE 'USUARIO INATIVADO COM SUCESSO'
+                                            TO WS-LOG-RESULTADO
+                               PERFORM P800-GRAVA-LOG
+                       END-REWRITE
+                   END-IF
+           END-READ
+
+           CLOSE USUARIO
+           GO TO P300-FIM.
+
+       P055-INICIALIZA-CONTROLE.
+
+           SET FS-CTRL-OK      TO TRUE
+           MOVE 1 TO WS-CTRL-CHAVE
+           OPEN I-O CONTROLE
+
+           IF FS-CTRL-NAOACHOU
+               OPEN OUTPUT CONTROLE
+               MOVE 1 TO CTRL-PROXIMO-ID
+               MOVE 1 TO WS-CTRL-CHAVE
+               WRITE REG-CONTROLE
+                   INVALID KEY
+                       DISPLAY 'ERRO AO CRIAR CTRLID.DAT'
+               END-WRITE
+               CLOSE CONTROLE
+               OPEN I-O CONTROLE
+           END-IF
+
+           .
+       P056-PROXIMO-ID.
+
+      * ACESSO ALEATORIO PELA CHAVE RELATIVA FIXA 1 - O REGISTRO UNICO
+      * DE CONTROLE E SEMPRE LIDO/REGRAVADO PELA CHAVE, NUNCA PELA
+      * POSICAO CORRENTE DO ARQUIVO, PARA SUPORTAR VARIAS CHAMADAS NA
+      * MESMA EXECUCAO (UM CADASTRO INTERATIVO, OU VARIAS TRANSACOES
+      * EM LOTE).
+           MOVE 1 TO WS-CTRL-CHAVE
+           READ CONTROLE
+               INVALID KEY
+                   MOVE 1 TO CTRL-PROXIMO-ID
+           END-READ
+
+           MOVE CTRL-PROXIMO-ID TO WS-ID-USUARIO
+           ADD 1 TO CTRL-PROXIMO-ID
+
+           REWRITE REG-CONTROLE
+               INVALID KEY
+                   DISPLAY 'ERRO AO ATUALIZAR CTRLID.DAT'
+           END-REWRITE
+
+           .
+       P057-INICIALIZA-LOG.
+
+           SET FS-LOG-OK      TO TRUE
+           OPEN EXTEND LOGUSU
+
+           IF FS-LOG-NAOACHOU
+               OPEN OUTPUT LOGUSU
+           END-IF
+
+           .
+       P800-GRAVA-LOG.
+
+           MOVE WS-ID-USUARIO       TO LOG-ID-USUARIO
+           MOVE FUNCTION CURRENT-DATE (1:14)
+                                    TO LOG-DATA-HORA
+           MOVE WS-LOG-RESULTADO    TO LOG-RESULTADO
+           WRITE REG-LOG
+
+           .
+       P050-CARREGA-DOMINIOS.
+
+           MOVE 0                  TO WS-QTD-DOMINIOS
+           SET FS-DOM-OK           TO TRUE
+           SET EOF-DOM             TO FALSE
+
+           OPEN INPUT DOMINIOS
+
+           IF FS-DOM-NAOACHOU
+               PERFORM P051-CARREGA-PADRAO
+           ELSE
+               PERFORM P052-LE-DOMINIO UNTIL EOF-DOM
+               CLOSE DOMINIOS
+           END-IF
+
+           IF WS-QTD-DOMINIOS = 0
+               PERFORM P051-CARREGA-PADRAO
+           END-IF
+
+           .
+       P051-CARREGA-PADRAO.
+
+           ADD 1                   TO WS-QTD-DOMINIOS
+           MOVE 'CAPGEMINI.COM'    TO WS-DOMINIO (WS-QTD-DOMINIOS)
+           ADD 1                   TO WS-QTD-DOMINIOS
+           MOVE 'BRADESCO.COM'     TO WS-DOMINIO (WS-QTD-DOMINIOS)
+
+           .
+       P052-LE-DOMINIO.
+
+           READ DOMINIOS
+               AT END
+                   SET EOF-DOM TO TRUE
+               NOT AT END
+                   IF WS-QTD-DOMINIOS < 20
+                       ADD 1 TO WS-QTD-DOMINIOS
+                       MOVE DOM-NOME TO WS-DOMINIO (WS-QTD-DOMINIOS)
+                   ELSE
+                       DISPLAY 'AVISO - DOMINIOS.DAT EXCEDE 20 '
+                               'ENTRADAS. LINHA IGNORADA: ' DOM-NOME
+                   END-IF
+           END-READ
+
            .
        P100-CADASTRA.
 
@@ -58,8 +341,12 @@
 
            DISPLAY 'PARA REGISTRAR UM USUARIO, INFORME: '
 
-           DISPLAY 'Informe um numero de identificacao: '
-           ACCEPT WS-ID-USUARIO
+           IF MODO-NOVO
+               CONTINUE
+           ELSE
+               DISPLAY 'Informe o numero de identificacao a atualizar: '
+               ACCEPT WS-ID-USUARIO
+           END-IF
 
            DISPLAY 'Um nome para o usuario: '
            ACCEPT WS-NM-USUARIO
@@ -106,19 +393,69 @@
 
        P300-EMAIL.
 
-            INSPECT WS-EMAIL-USUARIO TALLYING WS-ARROBA-3 FOR ALL
-            "CAPGEMINI.COM" "BRADESCO.COM" AFTER INITIAL "@"
+            SET DOMINIO-OK          TO FALSE
+            MOVE ZERO               TO WS-ARROBA-3
+            PERFORM P301-COMPARA-DOMINIO
+               VARYING WS-SUB-DOMINIO FROM 1 BY 1
+               UNTIL WS-SUB-DOMINIO > WS-QTD-DOMINIOS
+                  OR DOMINIO-OK
 
-            IF WS-ARROBA-3 = 0
+            IF NOT DOMINIO-OK
                DISPLAY "*********************************************"
-               DISPLAY "*ERRO - O E-MAIL DEVE PERTENCER AO DOMINIO **"
-               DISPLAY "*       CAPGGEMINI.COM OU BRADESCO.COM      *"
+               DISPLAY "*ERRO - O E-MAIL DEVE PERTENCER A UM DOS    *"
+               DISPLAY "*       DOMINIOS APROVADOS EM DOMINIOS.DAT  *"
                DISPLAY "*********************************************"
                DISPLAY "TENTE NOVAMENTE!"
                GO TO P200-EMAIL
             ELSE
+               PERFORM P305-VERIFICA-EMAIL THRU P305-EXIT
+               IF EMAIL-DUPLICADO
+               DISPLAY "*ERRO - EMAIL JA CADASTRADO P/ OUTRO ASSINANTE*"
+               DISPLAY "TENTE NOVAMENTE!"
+               GO TO P200-EMAIL
+               ELSE
                GO TO P400-TELEFONE.
 
+       P301-COMPARA-DOMINIO.
+
+           INSPECT WS-EMAIL-USUARIO TALLYING WS-ARROBA-3 FOR ALL
+           FUNCTION TRIM (WS-DOMINIO (WS-SUB-DOMINIO)) AFTER INITIAL "@"
+
+           IF WS-ARROBA-3 > 0
+               SET DOMINIO-OK TO TRUE
+           END-IF
+
+           .
+
+       P305-VERIFICA-EMAIL.
+
+           SET EMAIL-NAO-DUPLICADO TO TRUE
+           MOVE WS-EMAIL-USUARIO TO EMAIL-USUARIO
+
+           SET FS-OK TO TRUE
+           OPEN INPUT USUARIO
+
+           IF WS-FS EQUAL 35
+               GO TO P305-EXIT
+           END-IF
+
+           READ USUARIO KEY IS EMAIL-USUARIO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ID-USUARIO NOT = WS-ID-USUARIO
+                       SET EMAIL-DUPLICADO TO TRUE
+                   END-IF
+           END-READ
+
+           CLOSE USUARIO
+
+           GO TO P305-EXIT.
+
+       P305-EXIT.
+
+           EXIT.
+
 
        P400-TELEFONE.
 
@@ -247,12 +584,13 @@
             ELSE
                CONTINUE
 
+           PERFORM P504A-PROTEGE-SENHA
 
 *****************************************************************************************
             DISPLAY "******** RESULTADO DO PROCESSAMENTO ********"
              DISPLAY "NOME  USUARIO : " WS-NM-USUARIO
              DISPLAY "EMAIL USUARIO : " WS-EMAIL-USUARIO
-             DISPLAY "SENHA USUARIO : " WS-PASSWORD-USUARIO
+             DISPLAY "SENHA USUARIO : " "********"
              DISPLAY "TELEFONE USUARIO : " "(" WS-DDD ")"
                                            WS-PREFIXO
                                            "-"
@@ -266,17 +604,34 @@
            END-IF
 
            IF FS-OK THEN
-               MOVE WS-NM-USUARIO         TO NM-USUARIO
-               MOVE WS-EMAIL-USUARIO      TO EMAIL-USUARIO
-               MOVE WS-TEL-USUARIO        TO TEL-USUARIO
-               MOVE WS-PASSWORD-USUARIO   TO PASSWORD-USUARIO
-
-               WRITE REG-USUARIOS
-                     INVALID KEY
-                       DISPLAY 'CONTATO JA CADASTRADO!'
-                     NOT INVALID KEY
-                       DISPLAY 'Contato gravado com sucesso!'
-               END-WRITE
+               IF MODO-ATUALIZA
+                   MOVE WS-ID-USUARIO     TO ID-USUARIO
+                   PERFORM P505-ATUALIZA-CADASTRO THRU P505-EXIT
+               ELSE
+                   PERFORM P056-PROXIMO-ID
+                   DISPLAY 'NUMERO DE IDENTIFICACAO ATRIBUIDO: '
+                            WS-ID-USUARIO
+
+                   MOVE WS-ID-USUARIO         TO ID-USUARIO
+                   MOVE WS-NM-USUARIO         TO NM-USUARIO
+                   MOVE WS-EMAIL-USUARIO      TO EMAIL-USUARIO
+                   MOVE WS-TEL-USUARIO        TO TEL-USUARIO
+                   MOVE WS-SENHA-PROTEGIDA    TO PASSWORD-USUARIO
+                   SET USUARIO-ATIVO          TO TRUE
+
+                   WRITE REG-USUARIOS
+                       INVALID KEY
+                           DISPLAY 'CONTATO JA CADASTRADO!'
+                           MOVE 'TENTATIVA DUPLICADA - CONTATO EXISTE'
+                                        TO WS-LOG-RESULTADO
+                           PERFORM P800-GRAVA-LOG
+                       NOT INVALID KEY
+                           DISPLAY 'Contato gravado com sucesso!'
+                           MOVE 'CADASTRO EFETUADO COM SUCESSO'
+                                        TO WS-LOG-RESULTADO
+                           PERFORM P800-GRAVA-LOG
+                   END-WRITE
+               END-IF
            ELSE
                DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTATOS'
                DISPLAY 'FILE STATUS: ' WS-FS
@@ -288,8 +643,352 @@
                'TECLE: '
                '<ENTER> para continuar, ou <F> para finalizar.'
            ACCEPT WS-EXIT
+
+           GO TO P300-FIM.
+
+       P504A-PROTEGE-SENHA.
+
+           MOVE WS-PASSWORD-USUARIO TO WS-SENHA-PROTEGIDA
+           PERFORM P504B-CIFRA-CARACTERE
+               VARYING WS-SENHA-IDX FROM 1 BY 1
+               UNTIL WS-SENHA-IDX > LENGTH OF WS-SENHA-PROTEGIDA
+
+           .
+      * DESLOCA CADA CARACTERE 5 POSICOES NA SEQUENCIA DE COLACAO -
+      * EVITA GRAVAR/EXIBIR A SENHA EM TEXTO CLARO. NAO E UM HASH:
+      * O DESLOCAMENTO E REVERSIVEL SUBTRAINDO 5 (MOD 256).
+       P504B-CIFRA-CARACTERE.
+
+           COMPUTE WS-SENHA-CODIGO =
+               FUNCTION ORD (WS-SENHA-PROTEGIDA (WS-SENHA-IDX:1)) + 5
+
+           IF WS-SENHA-CODIGO > 256
+               SUBTRACT 256 FROM WS-SENHA-CODIGO
+           END-IF
+
+           MOVE FUNCTION CHAR (WS-SENHA-CODIGO)
+                                TO WS-SENHA-PROTEGIDA (WS-SENHA-IDX:1)
+
            .
+       P505-ATUALIZA-CADASTRO.
+
+           READ USUARIO
+               INVALID KEY
+                   DISPLAY 'ID INFORMADO NAO ENCONTRADO!'
+                   MOVE 'ATUALIZACAO REJEITADA - ID NAO ENCONTRADO'
+                                        TO WS-LOG-RESULTADO
+                   PERFORM P800-GRAVA-LOG
+                   GO TO P505-EXIT
+           END-READ
+
+           DISPLAY "***************************************"
+           DISPLAY "* CONTATO JA CADASTRADO - DADOS ATUAIS *"
+           DISPLAY "***************************************"
+           DISPLAY 'NOME  USUARIO : ' NM-USUARIO
+           DISPLAY 'EMAIL USUARIO : ' EMAIL-USUARIO
+           DISPLAY 'TELEFONE      : ' TEL-USUARIO
+
+           DISPLAY
+               'DESEJA ATUALIZAR ESTE CADASTRO COM OS DADOS '
+               'INFORMADOS? (S/N): '
+           ACCEPT WS-CONFIRMA
+
+           IF CONFIRMA-SIM
+               MOVE WS-NM-USUARIO         TO NM-USUARIO
+               MOVE WS-EMAIL-USUARIO      TO EMAIL-USUARIO
+               MOVE WS-TEL-USUARIO        TO TEL-USUARIO
+               MOVE WS-SENHA-PROTEGIDA    TO PASSWORD-USUARIO
+
+               REWRITE REG-USUARIOS
+                   INVALID KEY
+                       DISPLAY 'ERRO AO ATUALIZAR O CONTATO'
+                       MOVE 'ERRO AO REGRAVAR O CONTATO ATUALIZADO'
+                                        TO WS-LOG-RESULTADO
+                   NOT INVALID KEY
+                       DISPLAY 'Contato atualizado com sucesso!'
+                       MOVE 'CADASTRO ATUALIZADO COM SUCESSO'
+                                        TO WS-LOG-RESULTADO
+               END-REWRITE
+               PERFORM P800-GRAVA-LOG
+           ELSE
+               DISPLAY 'ATUALIZACAO CANCELADA - DADOS MANTIDOS'
+               MOVE 'ATUALIZACAO CANCELADA PELO OPERADOR'
+                                        TO WS-LOG-RESULTADO
+               PERFORM P800-GRAVA-LOG
+           END-IF
+
+           .
+       P505-EXIT.
+           EXIT.
+
+       P600-PROCESSA-LOTE.
+
+           SET FS-TRAN-OK       TO TRUE
+           OPEN INPUT TRANSACOES
+
+           IF WS-FS-TRAN EQUAL 35
+               DISPLAY 'ARQUIVO DE TRANSACOES NAO ENCONTRADO'
+               GO TO P300-FIM
+           END-IF
+
+           MOVE ZEROS               TO WS-LOTE-ACEITOS
+           MOVE ZEROS               TO WS-LOTE-REJEITADOS
+           SET EOF-TRAN             TO FALSE
+
+           PERFORM P601-LE-TRANSACAO UNTIL EOF-TRAN
+
+           CLOSE TRANSACOES
+
+           DISPLAY '***************************************'
+           DISPLAY '* RESUMO DO PROCESSAMENTO EM LOTE      *'
+           DISPLAY '***************************************'
+           DISPLAY 'REGISTROS ACEITOS    : ' WS-LOTE-ACEITOS
+           DISPLAY 'REGISTROS REJEITADOS : ' WS-LOTE-REJEITADOS
+
+           GO TO P300-FIM.
+
+       P601-LE-TRANSACAO.
+
+           READ TRANSACOES
+               AT END
+                   SET EOF-TRAN TO TRUE
+               NOT AT END
+                   PERFORM P602-PROCESSA-TRANSACAO THRU P602-EXIT
+           END-READ
+
+           .
+
+       P602-PROCESSA-TRANSACAO.
+
+           INITIALIZE WS-NM-USUARIO WS-EMAIL-USUARIO
+                      WS-TEL-USUARIO WS-PASSWORD-USUARIO
+           MOVE ZERO                   TO WS-TRAN-CAMPOS
+
+           UNSTRING TRAN-LINHA DELIMITED BY ','
+               INTO WS-NM-USUARIO
+                    WS-EMAIL-USUARIO
+                    WS-TEL-USUARIO
+                    WS-PASSWORD-USUARIO
+               TALLYING IN WS-TRAN-CAMPOS
+           END-UNSTRING
+
+           IF WS-TRAN-CAMPOS NOT = 4
+               MOVE 'LOTE - REJEITADO: LINHA CSV INVALIDA'
+                                        TO WS-LOG-RESULTADO
+               PERFORM P603-REJEITA-TRANSACAO
+               GO TO P602-EXIT
+           END-IF
+
+           PERFORM P604-VALIDA-NOME-LOTE THRU P604-EXIT
+           IF NOT LOTE-VALIDO
+               PERFORM P603-REJEITA-TRANSACAO
+               GO TO P602-EXIT
+           END-IF
+
+           PERFORM P606-VALIDA-TELEFONE-LOTE THRU P606-EXIT
+           IF NOT LOTE-VALIDO
+               PERFORM P603-REJEITA-TRANSACAO
+               GO TO P602-EXIT
+           END-IF
+
+           SET DOMINIO-OK           TO FALSE
+           MOVE ZERO                TO WS-ARROBA-3
+           PERFORM P301-COMPARA-DOMINIO
+               VARYING WS-SUB-DOMINIO FROM 1 BY 1
+               UNTIL WS-SUB-DOMINIO > WS-QTD-DOMINIOS
+                  OR DOMINIO-OK
+
+           IF NOT DOMINIO-OK
+               MOVE 'LOTE - REJEITADO: DOMINIO DE EMAIL INVALIDO'
+                                        TO WS-LOG-RESULTADO
+               PERFORM P603-REJEITA-TRANSACAO
+               GO TO P602-EXIT
+           END-IF
+
+           PERFORM P305-VERIFICA-EMAIL THRU P305-EXIT
+           IF EMAIL-DUPLICADO
+               MOVE 'LOTE - REJEITADO: EMAIL JA CADASTRADO'
+                                        TO WS-LOG-RESULTADO
+               PERFORM P603-REJEITA-TRANSACAO
+               GO TO P602-EXIT
+           END-IF
+
+           PERFORM P605-VALIDA-SENHA-LOTE THRU P605-EXIT
+           IF NOT LOTE-VALIDO
+               PERFORM P603-REJEITA-TRANSACAO
+               GO TO P602-EXIT
+           END-IF
+
+           PERFORM P504A-PROTEGE-SENHA
+
+           PERFORM P056-PROXIMO-ID
+
+           SET FS-OK                TO TRUE
+           OPEN I-O USUARIO
+
+           IF WS-FS EQUAL 35
+               OPEN OUTPUT USUARIO
+           END-IF
+
+           IF FS-OK
+               MOVE WS-ID-USUARIO      TO ID-USUARIO
+               MOVE WS-NM-USUARIO      TO NM-USUARIO
+               MOVE WS-EMAIL-USUARIO   TO EMAIL-USUARIO
+               MOVE WS-TEL-USUARIO     TO TEL-USUARIO
+               MOVE WS-SENHA-PROTEGIDA TO PASSWORD-USUARIO
+               SET USUARIO-ATIVO       TO TRUE
+
+               WRITE REG-USUARIOS
+                   INVALID KEY
+                       MOVE 'LOTE - REJEITADO: ERRO AO GRAVAR REGISTRO'
+                                        TO WS-LOG-RESULTADO
+                       PERFORM P603-REJEITA-TRANSACAO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOTE-ACEITOS
+                       MOVE 'LOTE - CADASTRO ACEITO'
+                                        TO WS-LOG-RESULTADO
+                       PERFORM P800-GRAVA-LOG
+               END-WRITE
+           ELSE
+               MOVE 'LOTE - REJEITADO: ERRO AO ABRIR ARQ. DE CONTATOS'
+                                        TO WS-LOG-RESULTADO
+               PERFORM P603-REJEITA-TRANSACAO
+           END-IF
+
+           CLOSE USUARIO
+
+           .
+       P602-EXIT.
+           EXIT.
+
+       P603-REJEITA-TRANSACAO.
+
+           ADD 1 TO WS-LOTE-REJEITADOS
+           PERFORM P800-GRAVA-LOG
+
+           .
+
+       P604-VALIDA-NOME-LOTE.
+
+           SET LOTE-VALIDO TO TRUE
+
+           INSPECT FUNCTION REVERSE (WS-NM-USUARIO) TALLYING WS-NOME-1
+           FOR LEADING SPACES
+
+           SUBTRACT LENGTH OF WS-NM-USUARIO FROM WS-NOME-1 GIVING
+           WS-NOME-2
+
+           INSPECT WS-NM-USUARIO TALLYING WS-NOME-3 FOR ALL
+           " " AFTER INITIAL " "
+
+           COMPUTE WS-NOME-4 = (((100 - WS-NOME-3 - WS-NOME-2)* -1) + 1)
+
+           IF WS-NOME-4 = 0
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: NOME INCOMPLETO (SEM SOBRENOME)'
+                                        TO WS-LOG-RESULTADO
+           END-IF
+
+           .
+       P604-EXIT.
+           EXIT.
+
+       P605-VALIDA-SENHA-LOTE.
+
+           SET LOTE-VALIDO TO TRUE
+
+           MOVE ZEROS               TO WS-PASSWORD-1
+           INSPECT FUNCTION REVERSE (WS-PASSWORD-USUARIO)
+                   TALLYING WS-PASSWORD-1 FOR LEADING ' '
+
+           COMPUTE WS-PASSWORD-2 = WS-PASSWORD-1 - 9
+
+           IF WS-PASSWORD-2 < 8
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: SENHA COM MENOS DE 8 CHARS'
+                                        TO WS-LOG-RESULTADO
+               GO TO P605-EXIT
+           END-IF
+
+           INSPECT WS-PASSWORD-USUARIO TALLYING WS-PASSWORD-3 FOR ALL
+           "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+
+           IF WS-PASSWORD-3 = 0
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: SENHA SEM CARACTERE NUMERICO'
+                                        TO WS-LOG-RESULTADO
+               GO TO P605-EXIT
+           END-IF
+
+           INSPECT WS-PASSWORD-USUARIO TALLYING WS-PASSWORD-4 FOR ALL
+           "A" "B" "C" "Ç" "D" "E" "F" "G" "H" "I" "J" "K" "L"
+           "M" "N" "O" "P" "Q" "R" "S" "T" "U" "V" "X" "W" "Y" "Z"
+
+           IF WS-PASSWORD-4 = 0
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: SENHA SEM LETRA MAIUSCULA'
+                                        TO WS-LOG-RESULTADO
+               GO TO P605-EXIT
+           END-IF
+
+           INSPECT WS-PASSWORD-USUARIO TALLYING WS-PASSWORD-5 FOR ALL
+           "a" "b" "c" "ç" "d" "e" "f" "g" "h" "i" "j" "k" "l"
+           "m" "n" "o" "p" "q" "r" "s" "t" "u" "v" "x" "w" "y" "z"
+
+           IF WS-PASSWORD-5 = 0
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: SENHA SEM LETRA MINUSCULA'
+                                        TO WS-LOG-RESULTADO
+               GO TO P605-EXIT
+           END-IF
+
+           INSPECT WS-PASSWORD-USUARIO TALLYING WS-PASSWORD-6 FOR ALL
+           "+" "-" "[" "]" "*" "~" "_" "@" "#" ":" "?"
+
+           IF WS-PASSWORD-6 = 0
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: SENHA SEM CARACTERE ESPECIAL'
+                                        TO WS-LOG-RESULTADO
+           END-IF
+
+           .
+       P605-EXIT.
+           EXIT.
+
+       P606-VALIDA-TELEFONE-LOTE.
+
+           SET LOTE-VALIDO TO TRUE
+
+           MOVE ZEROS               TO WS-PHONE-1
+           INSPECT FUNCTION REVERSE(WS-TEL-USUARIO)
+                   TALLYING WS-PHONE-1 FOR LEADING ' '
+
+           IF WS-PHONE-1 > 1
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: TELEFONE INCOMPLETO'
+                                        TO WS-LOG-RESULTADO
+               GO TO P606-EXIT
+           END-IF
+
+           INSPECT WS-TEL-USUARIO TALLYING WS-PHONE-2 FOR ALL
+           "A" "B" "C" "Ç" "D" "E" "F" "G" "H" "I" "J" "K" "L"
+           "M" "N" "O" "P" "Q" "R" "S" "T" "U" "V" "X" "W" "Y" "Z"
+           "a" "b" "c" "ç" "d" "e" "f" "g" "h" "i" "j" "k" "l"
+           "m" "n" "o" "p" "q" "r" "s" "t" "u" "v" "x" "w" "y" "z"
+
+           IF WS-PHONE-2 >= 1
+               SET LOTE-VALIDO TO FALSE
+               MOVE 'LOTE - REJEITADO: TELEFONE NAO NUMERICO'
+                                        TO WS-LOG-RESULTADO
+           END-IF
+
+           .
+       P606-EXIT.
+           EXIT.
+
        P300-FIM.
        P900-FIM.
+            CLOSE CONTROLE
+            CLOSE LOGUSU
             STOP RUN.
        END PROGRAM SPRINT.
