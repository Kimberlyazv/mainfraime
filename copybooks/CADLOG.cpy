@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: LAYOUT DO REGISTRO DE LOG DE TENTATIVAS DE CADASTRO
+      ******************************************************************
+       01  REG-LOG.
+           03  LOG-ID-USUARIO         PIC 9(06).
+           03  FILLER                 PIC X(01) VALUE SPACE.
+           03  LOG-DATA-HORA          PIC X(14).
+           03  FILLER                 PIC X(01) VALUE SPACE.
+           03  LOG-RESULTADO          PIC X(50).
