@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: APOIO A GRAVACAO DO LOG DE TENTATIVAS DE CADASTRO
+      ******************************************************************
+       77  WS-FS-LOG                  PIC 99.
+           88 FS-LOG-OK                VALUE 0.
+           88 FS-LOG-NAOACHOU          VALUE 35.
+       77  WS-LOG-RESULTADO           PIC X(50).
