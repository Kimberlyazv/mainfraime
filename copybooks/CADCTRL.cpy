@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: LAYOUT DO REGISTRO DE CONTROLE DE NUMERACAO DE USUARIO
+      ******************************************************************
+       01  REG-CONTROLE.
+           03  CTRL-PROXIMO-ID        PIC 9(06).
