@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: TABELA EM MEMORIA DOS DOMINIOS DE E-MAIL APROVADOS
+      ******************************************************************
+       77  WS-FS-DOM                  PIC 99.
+           88 FS-DOM-OK                VALUE 0.
+           88 FS-DOM-NAOACHOU          VALUE 35.
+       77  WS-EOF-DOM                  PIC X(01).
+           88 EOF-DOM                  VALUE 'S' FALSE 'N'.
+       77  WS-QTD-DOMINIOS             PIC 9(03) VALUE 0.
+       77  WS-SUB-DOMINIO              PIC 9(03).
+       77  WS-DOMINIO-OK               PIC X(01).
+           88 DOMINIO-OK                VALUE 'S' FALSE 'N'.
+       01  WS-TABELA-DOMINIOS.
+           03  WS-DOMINIO OCCURS 20 TIMES
+                                       PIC X(30).
