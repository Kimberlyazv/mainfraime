@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: APOIO AO CONTROLE DE NUMERACAO AUTOMATICA DE USUARIO
+      ******************************************************************
+       77  WS-FS-CTRL                 PIC 99.
+           88 FS-CTRL-OK               VALUE 0.
+           88 FS-CTRL-NAOACHOU         VALUE 35.
+       77  WS-CTRL-CHAVE               PIC 9(04).
