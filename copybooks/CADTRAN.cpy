@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO DE TRANSACOES EM LOTE
+      * (CSV - NOME, EMAIL, TELEFONE E SENHA SEPARADOS POR VIRGULA)
+      ******************************************************************
+       01  REG-TRANSACAO.
+           03  TRAN-LINHA             PIC X(220).
