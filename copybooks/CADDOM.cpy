@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: LAYOUT DO ARQUIVO DE DOMINIOS DE E-MAIL APROVADOS
+      ******************************************************************
+       01  REG-DOMINIO.
+           03  DOM-NOME               PIC X(30).
