@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: APOIO AO PROCESSAMENTO EM LOTE DE TRANSACOES
+      ******************************************************************
+       77  WS-FS-TRAN                 PIC 99.
+           88 FS-TRAN-OK               VALUE 0.
+           88 FS-TRAN-NAOACHOU         VALUE 35.
+       77  WS-EOF-TRAN                 PIC X(01).
+           88 EOF-TRAN                 VALUE 'S' FALSE 'N'.
+       77  WS-LOTE-ACEITOS             PIC 9(05).
+       77  WS-LOTE-REJEITADOS          PIC 9(05).
+       77  WS-LOTE-VALIDO              PIC X(01).
+           88 LOTE-VALIDO               VALUE 'S' FALSE 'N'.
+       77  WS-TRAN-CAMPOS               PIC 9(02).
