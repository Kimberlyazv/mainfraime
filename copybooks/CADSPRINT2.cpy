@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: CONTADORES DE APOIO AS VALIDACOES DE CADASTRO
+      ******************************************************************
+       77  WS-NOME-1                  PIC S9(05).
+       77  WS-NOME-2                  PIC S9(05).
+       77  WS-NOME-3                  PIC S9(05).
+       77  WS-NOME-4                  PIC S9(05).
+       77  WS-ARROBA-2                PIC 9(05).
+       77  WS-ARROBA-3                PIC 9(05).
+       77  WS-PHONE-1                 PIC 9(05).
+       77  WS-PHONE-2                 PIC 9(05).
+       77  WS-PASSWORD-1              PIC S9(05).
+       77  WS-PASSWORD-2              PIC S9(05).
+       77  WS-PASSWORD-3              PIC 9(05).
+       77  WS-PASSWORD-4              PIC 9(05).
+       77  WS-PASSWORD-5              PIC 9(05).
+       77  WS-PASSWORD-6              PIC 9(05).
+       77  WS-SENHA-PROTEGIDA          PIC X(8).
+       77  WS-SENHA-IDX                PIC 9(02).
+       77  WS-SENHA-CODIGO             PIC 9(03).
+       77  WS-EMAIL-DUP                PIC X(01).
+           88 EMAIL-DUPLICADO           VALUE 'S'.
+           88 EMAIL-NAO-DUPLICADO       VALUE 'N'.
