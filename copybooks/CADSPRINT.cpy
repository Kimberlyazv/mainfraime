@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO USUARIO.DAT
+      ******************************************************************
+       01  REG-USUARIOS.
+           03  ID-USUARIO             PIC 9(06).
+           03  NM-USUARIO             PIC X(100).
+           03  EMAIL-USUARIO          PIC X(100).
+           03  TEL-USUARIO            PIC 9(12).
+           03  PASSWORD-USUARIO       PIC X(8).
+           03  STATUS-USUARIO         PIC X(01).
+               88  USUARIO-ATIVO       VALUE '1'.
+               88  USUARIO-INATIVO     VALUE '0'.
