@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author:KIMBERLY AZEVEDO
+      * Date:01/2022
+      * Purpose: RELATORIO DOS USUARIOS CADASTRADOS EM USUARIO.DAT
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELUSU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT USUARIO ASSIGN TO
+               'C:\ArqCobol\USUARIO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY ID-USUARIO
+               ALTERNATE RECORD KEY IS EMAIL-USUARIO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USUARIO.
+           COPY CADSPRINT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                     PIC 99.
+           88 FS-OK                 VALUE 0.
+       77 WS-EOF                    PIC X(01).
+           88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-QTD-USUARIOS           PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY '*** RELATORIO DE USUARIOS CADASTRADOS ***'
+
+           OPEN INPUT USUARIO
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE USUARIOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GO TO P900-FIM
+           END-IF
+
+           SET EOF-OK TO FALSE
+           PERFORM P100-LISTA-USUARIO UNTIL EOF-OK
+
+           CLOSE USUARIO
+
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'TOTAL DE USUARIOS CADASTRADOS: '
+                    WS-QTD-USUARIOS
+
+           .
+       P100-LISTA-USUARIO.
+
+           READ USUARIO
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-QTD-USUARIOS
+                   DISPLAY '-------------------------------------------'
+                   DISPLAY 'ID USUARIO    : ' ID-USUARIO
+                   DISPLAY 'NOME  USUARIO : ' NM-USUARIO
+                   DISPLAY 'EMAIL USUARIO : ' EMAIL-USUARIO
+                   DISPLAY 'TELEFONE      : ' TEL-USUARIO
+                   DISPLAY 'SENHA         : ********'
+                   IF USUARIO-INATIVO
+                       DISPLAY 'STATUS        : INATIVO'
+                   ELSE
+                       DISPLAY 'STATUS        : ATIVO'
+                   END-IF
+           END-READ
+
+           .
+       P900-FIM.
+           STOP RUN.
+       END PROGRAM RELUSU.
